@@ -1,88 +1,689 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Cipher.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Batch of messages to run through the cipher - one message per line,
+    *> instead of editing SET str TO "..." and recompiling every time.
+    SELECT MESSAGE-FILE ASSIGN TO "CIPHERIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS MSG-STATUS.
+    *> Archive of the day's cipher activity, so nobody has to scrape the
+    *> job log/spool for a re-review.
+    SELECT REPORT-FILE ASSIGN TO "CIPHERRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RPT-FILE-STATUS.
+    *> Progress of the Solve brute-force loop, rewritten after every offset
+    *> it finishes - so a crack job that abends partway through can resume
+    *> at the last completed offset instead of starting over at 0.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CIPHERCKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKP-STATUS.
 DATA DIVISION.
- 
+FILE SECTION.
+FD  MESSAGE-FILE.
+       COPY CIPHREC.
+
+FD  REPORT-FILE.
+       01 REPORT-RECORD PIC x(132).
+
+FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-REC-COUNTER PIC 99.
+           05 CKP-REC-OFFSET PIC 99.
+           *> Which message (by ordinal position in the batch) this
+           *> checkpoint belongs to, so it can only ever be resumed by the
+           *> message it was actually interrupted on - never applied to
+           *> whichever Solve-eligible message happens to come up first.
+           05 CKP-REC-MSG-SEQ PIC 9(5).
+           *> Best candidate found so far, so a resumed run picks up the
+           *> leader instead of only judging the offsets still to come
+           05 CKP-REC-BEST-SCORE PIC 9(4).
+           05 CKP-REC-BEST-OFFSET PIC 99.
+           05 CKP-REC-BEST-TEXT PIC x(80).
+
 *> Define all Global Variables
 WORKING-STORAGE SECTION.
-       01 str PIC x(3).
-       01 og PIC x(3).
-       01 encrypted PIC x(3).
+       *> Widened past the old PIC X(3) (which only ever fit "HAL") - real
+       *> messages run much longer, so each field carries its own length.
+       01 str PIC x(80).
+       01 str-len PIC 9(3).
+       01 og PIC x(80).
+       01 og-len PIC 9(3).
+       01 encrypted PIC x(80).
+       01 encrypted-len PIC 9(3).
        01 offset PIC 99.
-       01 Counter PIC 99. 
+       01 Counter PIC 99.
        01 i PIC 9(3).
        01 c PIC x(1).
+       01 MESSAGE-EOF-SW PIC x(1) VALUE "N".
+           88 MESSAGE-EOF VALUE "Y".
+       *> Report file housekeeping - run-date header and processed-count trailer
+       01 RPT-RUN-DATE PIC x(8).
+       01 RPT-MSG-COUNT PIC 9(5) VALUE 0.
+       *> Solve is a brute-force crack - while it is running we hold back the
+       *> per-offset DISPLAY/report lines and only judge+print the best guess
+       01 SOLVE-SW PIC x(1) VALUE "N".
+           88 SOLVING VALUE "Y".
+       01 SOLVE-VOWEL-COUNT PIC 9(3).
+       01 SOLVE-SCORE PIC 9(4).
+       01 SOLVE-BEST-SCORE PIC 9(4) VALUE 0.
+       01 SOLVE-BEST-OFFSET PIC 99.
+       01 SOLVE-BEST-TEXT PIC x(80).
+       *> A short list of common English words, checked against each
+       *> candidate's space-delimited tokens - a real word showing up is a
+       *> far stronger "this is the one" signal than vowel count alone,
+       *> which a wrong shift can just as easily win on for a short message.
+       01 SOLVE-WORD-LIST-DATA.
+           05 FILLER PIC x(10) VALUE "THE".
+           05 FILLER PIC x(10) VALUE "AND".
+           05 FILLER PIC x(10) VALUE "FOR".
+           05 FILLER PIC x(10) VALUE "ARE".
+           05 FILLER PIC x(10) VALUE "YOU".
+           05 FILLER PIC x(10) VALUE "ALL".
+           05 FILLER PIC x(10) VALUE "CAN".
+           05 FILLER PIC x(10) VALUE "HAS".
+           05 FILLER PIC x(10) VALUE "HAD".
+           05 FILLER PIC x(10) VALUE "HIS".
+           05 FILLER PIC x(10) VALUE "HER".
+           05 FILLER PIC x(10) VALUE "NOT".
+           05 FILLER PIC x(10) VALUE "BUT".
+           05 FILLER PIC x(10) VALUE "OUT".
+           05 FILLER PIC x(10) VALUE "GET".
+           05 FILLER PIC x(10) VALUE "NEW".
+           05 FILLER PIC x(10) VALUE "NOW".
+           05 FILLER PIC x(10) VALUE "WAS".
+           05 FILLER PIC x(10) VALUE "ONE".
+           05 FILLER PIC x(10) VALUE "OUR".
+           05 FILLER PIC x(10) VALUE "DAY".
+           05 FILLER PIC x(10) VALUE "WAY".
+           05 FILLER PIC x(10) VALUE "MAN".
+           05 FILLER PIC x(10) VALUE "SEE".
+           05 FILLER PIC x(10) VALUE "HIM".
+           05 FILLER PIC x(10) VALUE "TWO".
+           05 FILLER PIC x(10) VALUE "HOW".
+           05 FILLER PIC x(10) VALUE "ITS".
+           05 FILLER PIC x(10) VALUE "WHO".
+           05 FILLER PIC x(10) VALUE "DID".
+           05 FILLER PIC x(10) VALUE "YES".
+           05 FILLER PIC x(10) VALUE "SHE".
+           05 FILLER PIC x(10) VALUE "TOO".
+           05 FILLER PIC x(10) VALUE "USE".
+           05 FILLER PIC x(10) VALUE "OWN".
+           05 FILLER PIC x(10) VALUE "LET".
+           05 FILLER PIC x(10) VALUE "OLD".
+           05 FILLER PIC x(10) VALUE "BIG".
+           05 FILLER PIC x(10) VALUE "RUN".
+           05 FILLER PIC x(10) VALUE "SUN".
+           05 FILLER PIC x(10) VALUE "SIT".
+           05 FILLER PIC x(10) VALUE "TOP".
+           05 FILLER PIC x(10) VALUE "ICE".
+           05 FILLER PIC x(10) VALUE "ART".
+           05 FILLER PIC x(10) VALUE "EAR".
+           05 FILLER PIC x(10) VALUE "EAT".
+           05 FILLER PIC x(10) VALUE "AGE".
+           05 FILLER PIC x(10) VALUE "AIR".
+           05 FILLER PIC x(10) VALUE "ASK".
+           05 FILLER PIC x(10) VALUE "OIL".
+           05 FILLER PIC x(10) VALUE "OAK".
+           05 FILLER PIC x(10) VALUE "DOG".
+           05 FILLER PIC x(10) VALUE "CAT".
+           05 FILLER PIC x(10) VALUE "HAL".
+           05 FILLER PIC x(10) VALUE "HELLO".
+           05 FILLER PIC x(10) VALUE "WORLD".
+           05 FILLER PIC x(10) VALUE "LOYAL".
+           05 FILLER PIC x(10) VALUE "GOOD".
+           05 FILLER PIC x(10) VALUE "GOLD".
+           05 FILLER PIC x(10) VALUE "EAST".
+           05 FILLER PIC x(10) VALUE "WEST".
+           05 FILLER PIC x(10) VALUE "OPEN".
+           05 FILLER PIC x(10) VALUE "MOON".
+           05 FILLER PIC x(10) VALUE "STAR".
+           05 FILLER PIC x(10) VALUE "BLUE".
+           05 FILLER PIC x(10) VALUE "FIRE".
+       01 SOLVE-WORD-TABLE REDEFINES SOLVE-WORD-LIST-DATA.
+           05 SOLVE-WORD PIC x(10) OCCURS 66 TIMES.
+       01 SOLVE-WORD-COUNT PIC 9(3) VALUE 66.
+       *> Candidate split into space-delimited tokens, for the word check
+       01 SOLVE-TOKENS.
+           05 SOLVE-TOKEN PIC x(10) OCCURS 10 TIMES.
+       01 SOLVE-MATCHED-WORDS PIC 9(3).
+       01 m PIC 9(3).
+       01 n PIC 9(3).
+       *> The key actually used is the inverse of the offset that recovers
+       *> the text, since Solve sweeps by re-running Encrypt, not Decrypt
+       01 SOLVE-REPORT-OFFSET PIC 99.
+       01 j PIC 9(3).
+       *> Validation - anything outside A-Z and space gets flagged before it
+       *> ever reaches the shift math, instead of producing bad ciphertext
+       01 VALID-SW PIC x(1) VALUE "Y".
+           88 VALID-MESSAGE VALUE "Y".
+       01 VAL-TEXT PIC x(80).
+       01 VAL-LEN PIC 9(3).
+       01 VAL-BAD-CHAR PIC x(1).
+       01 k PIC 9(3).
+       *> Recomputed length of the current detail record's message text, so
+       *> it can be checked against the length the record was built with
+       01 MSG-LEN-CHECK PIC 9(3).
+       *> The day's cipher key, supplied as a PARM on the run or as a leading
+       *> control-card record in the input - no more recompiling to rotate it
+       01 DEFAULT-OFFSET PIC 99 VALUE 3.
+       01 PARM-FIELD PIC x(23).
+       01 PARM-TRIMMED PIC x(23).
+       01 PARM-KEY-TOK PIC x(20).
+       01 PARM-KEY-LEN PIC 9(2).
+       01 PARM-MODE-TOK PIC x(01).
+       *> A run can be told to do just Encrypt, just Decrypt, or just Solve
+       *> instead of always running the whole Encrypt+Decrypt+Solve sequence -
+       *> via a second PARM token, the header record's CB-RUN-MODE, or (if
+       *> neither was supplied) an operator prompt.
+       01 RUN-MODE PIC x(1) VALUE "A".
+           88 RUN-ENCRYPT-ONLY VALUE "E".
+           88 RUN-DECRYPT-ONLY VALUE "D".
+           88 RUN-SOLVE-ONLY   VALUE "S".
+           88 RUN-ALL          VALUE "A".
+       01 CURRENT-MESSAGE PIC x(80).
+       *> Plain Caesar (single offset) is easy to brute force, so the audit
+       *> team wants a repeating-keyword (Vigenere) option alongside it
+       01 CIPHER-MODE PIC x(1) VALUE "C".
+           88 CAESAR-MODE VALUE "C".
+           88 VIGENERE-MODE VALUE "V".
+       01 KEYWORD PIC x(20).
+       01 KEYWORD-LEN PIC 9(2) VALUE 0.
+       01 KEY-POS PIC 9(2) VALUE 0.
+       01 EFFECTIVE-OFFSET PIC 99.
+       *> Control totals for the header/detail/trailer batch shape - the
+       *> trailer's expected count/checksum get reconciled against what we
+       *> actually processed, so a truncated or doctored input file gets
+       *> caught instead of silently under-running.
+       01 ACTUAL-CHECKSUM PIC 9(09) VALUE 0.
+       01 RECON-SW PIC x(1) VALUE "Y".
+           88 RECON-OK VALUE "Y".
+       *> Checkpoint/restart bookkeeping for the Solve brute-force loop
+       01 CKP-STATUS PIC x(02).
+       01 RESUME-SW PIC x(1) VALUE "N".
+           88 HAVE-RESUME VALUE "Y".
+       *> So a missing/unreadable CIPHERIN or CIPHERRPT abends cleanly with
+       *> a message instead of an uncaught runtime file error
+       01 MSG-STATUS PIC x(02).
+       01 RPT-FILE-STATUS PIC x(02).
+       *> Whether the first physical record on CIPHERIN actually was a
+       *> CIPHREC header, so CB-RUN-MODE is never read off a record we've
+       *> just determined isn't one
+       01 HAVE-HEADER-SW PIC x(1) VALUE "N".
+           88 HAVE-HEADER VALUE "Y".
 
-*> Have no idea what im diving but the manuel says to do it 
+*> Have no idea what im diving but the manuel says to do it
 PROCEDURE DIVISION.
 *> Subprogram (Basically my MAIN)
 Begin.
-       *> Assign the original values and default key
-       SET str TO "HAL";
-       SET og TO str;
-       SET offset TO 3;
-       
-       *> For comparison     
-       DISPLAY FUNCTION CONCATENATE("Original ------> " str)
-       *> Run Encrypt on the defualt
-       PERFORM Encrypt.
-       SET encrypted TO str;
-       *> Using the encrypted version, decrypt
-       PERFORM Decrypt.
+       OPEN INPUT MESSAGE-FILE.
+       IF MSG-STATUS IS NOT EQUAL TO "00"
+           DISPLAY FUNCTION CONCATENATE("ERROR: cannot open CIPHERIN - file status:" MSG-STATUS)
+           STOP RUN
+       END-IF.
+       OPEN OUTPUT REPORT-FILE.
+       IF RPT-FILE-STATUS IS NOT EQUAL TO "00"
+           DISPLAY FUNCTION CONCATENATE("ERROR: cannot open CIPHERRPT - file status:" RPT-FILE-STATUS)
+           STOP RUN
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-RUN-DATE.
+       MOVE FUNCTION CONCATENATE("Cipher Activity Report - Run Date: " RPT-RUN-DATE) TO REPORT-RECORD.
+       WRITE REPORT-RECORD.
+       MOVE SPACES TO REPORT-RECORD.
+       WRITE REPORT-RECORD.
+
+       *> Let the operator hand us the day's key as a run-time PARM instead
+       *> of editing SET offset TO 3 and recompiling whenever the key rotates.
+       *> A numeric first token is a Caesar offset; anything else is taken as
+       *> a Vigenere keyword. A second token, if given, selects the run mode
+       *> ("05 E" = Caesar offset 5, Encrypt only).
+       ACCEPT PARM-FIELD FROM COMMAND-LINE.
+       MOVE FUNCTION TRIM(PARM-FIELD) TO PARM-TRIMMED.
+       MOVE SPACES TO PARM-KEY-TOK.
+       MOVE SPACE TO PARM-MODE-TOK.
+       UNSTRING PARM-TRIMMED DELIMITED BY SPACE INTO PARM-KEY-TOK PARM-MODE-TOK.
+       IF PARM-KEY-TOK IS NOT EQUAL TO SPACES
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PARM-KEY-TOK)) TO PARM-KEY-LEN
+           IF PARM-KEY-TOK(1:PARM-KEY-LEN) IS NUMERIC
+               MOVE "C" TO CIPHER-MODE
+               MOVE FUNCTION NUMVAL(PARM-KEY-TOK) TO DEFAULT-OFFSET
+           ELSE
+               MOVE "V" TO CIPHER-MODE
+               MOVE FUNCTION UPPER-CASE(PARM-KEY-TOK) TO KEYWORD
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(KEYWORD)) TO KEYWORD-LEN
+           END-IF
+       END-IF.
+       IF PARM-MODE-TOK IS NOT EQUAL TO SPACE
+           MOVE FUNCTION UPPER-CASE(PARM-MODE-TOK) TO RUN-MODE
+       END-IF.
+
+       *> The first physical record on the batch file is always a formal
+       *> CIPHREC header record - same job the old "*KEY" control card used
+       *> to do, just a fixed layout instead of fixed columns in a message
+       *> line. A PARM, if one was supplied above, still wins over the
+       *> header's key so an operator can override the day's batch without
+       *> having to edit it.
+       *>
+       *> A header record is mandatory, not just expected - CB-RECORD-TYPE
+       *> is only one byte wide and shares its buffer with the message text
+       *> a detail record would otherwise carry, so there is no way to tell
+       *> an untyped plain-text line from a real header (a message that
+       *> happens to start with "H" is indistinguishable from one). Rather
+       *> than guess, an untyped first record is rejected outright.
+       READ MESSAGE-FILE
+           AT END
+               SET MESSAGE-EOF TO TRUE
+           NOT AT END
+               IF NOT CB-HEADER-RECORD
+                   DISPLAY "ERROR: first CIPHERIN record is not a CIPHREC header record - CIPHERIN must begin with one"
+                   CLOSE MESSAGE-FILE
+                   CLOSE REPORT-FILE
+                   STOP RUN
+               END-IF
+               SET HAVE-HEADER TO TRUE
+               IF PARM-KEY-TOK IS EQUAL TO SPACES
+                   IF CB-VIGENERE-MODE AND CB-DEFAULT-KEYWORD IS NOT EQUAL TO SPACES
+                       MOVE "V" TO CIPHER-MODE
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CB-DEFAULT-KEYWORD)) TO KEYWORD
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(KEYWORD)) TO KEYWORD-LEN
+                   ELSE
+                       IF CB-VIGENERE-MODE
+                           DISPLAY "WARNING: header selected Vigenere mode but CB-DEFAULT-KEYWORD is blank - falling back to Caesar"
+                       END-IF
+                       MOVE "C" TO CIPHER-MODE
+                       MOVE CB-DEFAULT-OFFSET TO DEFAULT-OFFSET
+                   END-IF
+               END-IF
+               IF PARM-MODE-TOK IS EQUAL TO SPACE AND CB-RUN-MODE IS NOT EQUAL TO SPACE
+                   MOVE CB-RUN-MODE TO RUN-MODE
+               END-IF
+       END-READ.
+
+       *> Neither a PARM nor the batch header said which mode to run - ask
+       *> the operator instead of silently defaulting, since this run could
+       *> be sitting at a console rather than unattended in a batch stream.
+       *> CB-RUN-MODE is only meaningful once we know the record we read
+       *> really was a header - otherwise it's raw bytes of whatever that
+       *> record actually held.
+       IF NOT MESSAGE-EOF AND PARM-MODE-TOK IS EQUAL TO SPACE
+               AND NOT (HAVE-HEADER AND CB-RUN-MODE IS NOT EQUAL TO SPACE)
+           DISPLAY "Select run mode - (E)ncrypt only, (D)ecrypt only, (S)olve only, (A)ll [A]: " WITH NO ADVANCING
+           ACCEPT RUN-MODE
+           MOVE FUNCTION UPPER-CASE(RUN-MODE) TO RUN-MODE
+           IF RUN-MODE IS EQUAL TO SPACE
+               MOVE "A" TO RUN-MODE
+           END-IF
+       END-IF.
 
-       *> To solve run through the subprogram 26 times    
-       SET Counter TO 0;
-       SET offset TO 0;
-       DISPLAY "Solve:"
-       PERFORM Solve UNTIL Counter = 26.
+       *> Whatever set RUN-MODE above - PARM, header, or operator - it's
+       *> still just one free-typed character. An unrecognized code (a PARM
+       *> typo, a bad header byte, a mistyped ACCEPT) must not be allowed to
+       *> fall through ProcessDetail's IF/ELSE IF chain into running the
+       *> full Encrypt+Decrypt+Solve sequence unnoticed.
+       IF NOT RUN-ENCRYPT-ONLY AND NOT RUN-DECRYPT-ONLY
+               AND NOT RUN-SOLVE-ONLY AND NOT RUN-ALL
+           DISPLAY FUNCTION CONCATENATE("WARNING: run mode '" RUN-MODE "' is not one of E/D/S/A - defaulting to A (Encrypt+Decrypt+Solve)")
+           MOVE "A" TO RUN-MODE
+       END-IF.
+
+       *> If a prior run of the Solve crack job abended partway through, its
+       *> checkpoint is still sitting on disk - pick the brute force back up
+       *> at the last completed offset instead of starting over at 0.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF CKP-STATUS IS EQUAL TO "00"
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET HAVE-RESUME TO TRUE
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       *> Pull each detail record off the batch file and run it through the
+       *> cipher - no more hardcoding "HAL" here. Stop at the trailer record
+       *> and reconcile its control totals against what we actually did.
+       PERFORM UNTIL MESSAGE-EOF
+           READ MESSAGE-FILE
+               AT END
+                   SET MESSAGE-EOF TO TRUE
+               NOT AT END
+                   IF CB-TRAILER-RECORD
+                       PERFORM Reconcile
+                       SET MESSAGE-EOF TO TRUE
+                   ELSE IF CB-DETAIL-RECORD
+                       PERFORM ProcessDetail
+                   ELSE
+                       DISPLAY FUNCTION CONCATENATE("Skipping record with unexpected type:" CB-RECORD-TYPE)
+                       MOVE FUNCTION CONCATENATE("Skipping record with unexpected type:" CB-RECORD-TYPE) TO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE MESSAGE-FILE.
+
+       MOVE SPACES TO REPORT-RECORD.
+       WRITE REPORT-RECORD.
+       MOVE FUNCTION CONCATENATE("Messages Processed: " RPT-MSG-COUNT) TO REPORT-RECORD.
+       WRITE REPORT-RECORD.
+       CLOSE REPORT-FILE.
 
        STOP RUN.
-			
+
+*> One detail record = one message. Pulled out of Begin's read loop so
+*> Begin just dispatches on record type and this carries the per-message
+*> work that used to sit inline in the PERFORM UNTIL MESSAGE-EOF.
+ProcessDetail.
+       MOVE CB-MESSAGE-TEXT TO CURRENT-MESSAGE;
+       SET offset TO DEFAULT-OFFSET;
+
+       *> CB-MESSAGE-LENGTH is the length the record was built with - catch
+       *> a hand-built/corrupt detail record whose stated length disagrees
+       *> with what's actually in CB-MESSAGE-TEXT. A record that never set
+       *> it (left at zero) isn't flagged - only an actual disagreement is.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(CURRENT-MESSAGE)) TO MSG-LEN-CHECK.
+       IF CB-MESSAGE-LENGTH IS NOT EQUAL TO ZERO
+               AND CB-MESSAGE-LENGTH IS NOT EQUAL TO MSG-LEN-CHECK
+           DISPLAY FUNCTION CONCATENATE("WARNING: CB-MESSAGE-LENGTH (" CB-MESSAGE-LENGTH ") does not match actual message length (" MSG-LEN-CHECK ") for: " FUNCTION TRIM(CURRENT-MESSAGE))
+           MOVE FUNCTION CONCATENATE("WARNING: CB-MESSAGE-LENGTH (" CB-MESSAGE-LENGTH ") does not match actual message length (" MSG-LEN-CHECK ") for: " FUNCTION TRIM(CURRENT-MESSAGE)) TO REPORT-RECORD
+           WRITE REPORT-RECORD
+       END-IF.
+
+       *> Which piece(s) of the cipher this message actually runs through
+       *> depends on RUN-MODE - a run no longer has to do the full
+       *> Encrypt+Decrypt+Solve sequence on every message.
+       IF RUN-ENCRYPT-ONLY
+           SET og TO CURRENT-MESSAGE;
+           SET str TO og;
+           SET og-len TO FUNCTION LENGTH(FUNCTION TRIM(og));
+           SET str-len TO og-len;
+           ADD og-len TO ACTUAL-CHECKSUM;
+           DISPLAY FUNCTION CONCATENATE("Original ------> " FUNCTION TRIM(og))
+           PERFORM Encrypt
+           ADD 1 TO RPT-MSG-COUNT
+       ELSE IF RUN-DECRYPT-ONLY
+           *> The message itself is already ciphertext - decrypt it as-is
+           SET str TO CURRENT-MESSAGE;
+           SET str-len TO FUNCTION LENGTH(FUNCTION TRIM(str));
+           SET encrypted TO str;
+           SET encrypted-len TO str-len;
+           ADD str-len TO ACTUAL-CHECKSUM;
+           PERFORM Decrypt
+           ADD 1 TO RPT-MSG-COUNT
+       ELSE IF RUN-SOLVE-ONLY
+           *> Solve works the same way it does at the end of a full run -
+           *> re-running the message through Encrypt at every offset and
+           *> scoring the results - so feed it in as Encrypt's input (og)
+           SET og TO CURRENT-MESSAGE;
+           MOVE SPACES TO str;
+           SET og-len TO FUNCTION LENGTH(FUNCTION TRIM(og));
+           ADD og-len TO ACTUAL-CHECKSUM;
+           ADD 1 TO RPT-MSG-COUNT;
+           PERFORM RunSolve
+       ELSE
+           SET str TO CURRENT-MESSAGE;
+           SET og TO str;
+           SET og-len TO FUNCTION LENGTH(FUNCTION TRIM(og));
+           SET str-len TO og-len;
+           ADD og-len TO ACTUAL-CHECKSUM;
+
+           *> For comparison
+           DISPLAY FUNCTION CONCATENATE("Original ------> " FUNCTION TRIM(str))
+           *> Run Encrypt on the message just read
+           PERFORM Encrypt
+           SET encrypted TO str;
+           SET encrypted-len TO str-len;
+           *> Using the encrypted version, decrypt
+           PERFORM Decrypt
+           ADD 1 TO RPT-MSG-COUNT;
+           PERFORM RunSolve
+       END-IF.
+
+*> To solve run through the subprogram 26 times, judging each candidate
+*> and keeping only the best-looking one - only meaningful for a single-
+*> offset Caesar key, since a Vigenere keyword isn't crackable by a
+*> 26-shift scan.
+RunSolve.
+       IF CAESAR-MODE
+           MOVE "Y" TO SOLVE-SW;
+           *> A checkpoint on disk only applies to the message it was
+           *> written for - matched by its ordinal position in the batch -
+           *> never to whichever Solve-eligible message happens to run
+           *> first after a restart.
+           IF HAVE-RESUME AND CKP-REC-MSG-SEQ IS EQUAL TO RPT-MSG-COUNT
+               *> Pick up where an abended run left off - including the
+               *> best candidate it had already found, not just the offset
+               *> it was about to try next.
+               MOVE CKP-REC-COUNTER TO Counter
+               MOVE CKP-REC-OFFSET TO offset
+               MOVE CKP-REC-BEST-SCORE TO SOLVE-BEST-SCORE
+               MOVE CKP-REC-BEST-OFFSET TO SOLVE-BEST-OFFSET
+               MOVE CKP-REC-BEST-TEXT TO SOLVE-BEST-TEXT
+               MOVE "N" TO RESUME-SW
+               DISPLAY FUNCTION CONCATENATE("Solve: resuming checkpoint at offset:" offset)
+           ELSE
+               IF HAVE-RESUME
+                   DISPLAY FUNCTION CONCATENATE("Solve: checkpoint on disk belongs to message " CKP-REC-MSG-SEQ " - this is message " RPT-MSG-COUNT " - starting it fresh")
+               END-IF
+               SET Counter TO 0
+               SET offset TO 0
+               MOVE 0 TO SOLVE-BEST-SCORE
+               MOVE 0 TO SOLVE-BEST-OFFSET
+               MOVE SPACES TO SOLVE-BEST-TEXT
+           END-IF
+           DISPLAY "Solve:"
+           PERFORM Solve UNTIL Counter = 26
+           MOVE "N" TO SOLVE-SW;
+           *> Solve sweeps by adding each offset (the Encrypt direction), so
+           *> the offset that recovers the text is the inverse of the key
+           *> that was actually used to produce it in the first place.
+           MOVE FUNCTION MOD(26 - SOLVE-BEST-OFFSET, 26) TO SOLVE-REPORT-OFFSET;
+           DISPLAY FUNCTION CONCATENATE("Best Guess -> " FUNCTION TRIM(SOLVE-BEST-TEXT) " with Key:" SOLVE-REPORT-OFFSET)
+           MOVE FUNCTION CONCATENATE("Best Guess -> " FUNCTION TRIM(SOLVE-BEST-TEXT) " with Key:" SOLVE-REPORT-OFFSET) TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           *> Crack job ran clean to completion - clear the checkpoint so
+           *> the next run starts fresh instead of resuming a finished job.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+       ELSE
+           DISPLAY "Solve: skipped - Vigenere keys are not brute-forced by a 26-shift scan"
+       END-IF.
+
+*> Compare the trailer's control totals against what we actually
+*> processed - a short batch (dropped records) or a doctored trailer
+*> shows up here instead of passing quietly.
+Reconcile.
+       MOVE "Y" TO RECON-SW;
+       IF RPT-MSG-COUNT IS NOT EQUAL TO CB-EXPECTED-COUNT
+           MOVE "N" TO RECON-SW
+       END-IF.
+       IF ACTUAL-CHECKSUM IS NOT EQUAL TO CB-CHECKSUM
+           MOVE "N" TO RECON-SW
+       END-IF.
+       IF RECON-OK
+           DISPLAY FUNCTION CONCATENATE("Reconciliation OK - Expected:" CB-EXPECTED-COUNT " Processed:" RPT-MSG-COUNT)
+           MOVE FUNCTION CONCATENATE("Reconciliation OK - Expected:" CB-EXPECTED-COUNT " Processed:" RPT-MSG-COUNT) TO REPORT-RECORD
+       ELSE
+           DISPLAY FUNCTION CONCATENATE("RECONCILIATION FAILED - Expected:" CB-EXPECTED-COUNT " Processed:" RPT-MSG-COUNT)
+           MOVE FUNCTION CONCATENATE("RECONCILIATION FAILED - Expected:" CB-EXPECTED-COUNT " Processed:" RPT-MSG-COUNT) TO REPORT-RECORD
+       END-IF.
+       WRITE REPORT-RECORD.
+
 Encrypt.
        MOVE Function Upper-case(og) to og
-       *> If the offset is 26, cycle back to 0    
-       IF offset >= 26
+       SET str-len TO og-len;
+       MOVE og TO VAL-TEXT;
+       MOVE og-len TO VAL-LEN;
+       PERFORM ValidateMessage.
+       IF NOT VALID-MESSAGE
+           DISPLAY FUNCTION CONCATENATE("Rejected " FUNCTION TRIM(og) " - bad character:" VAL-BAD-CHAR)
+           MOVE FUNCTION CONCATENATE("Rejected " FUNCTION TRIM(og) " - bad character:" VAL-BAD-CHAR) TO REPORT-RECORD
+           WRITE REPORT-RECORD
+       ELSE
+       *> If the offset is 26, cycle back to 0 (only meaningful for Caesar -
+       *> a Vigenere keyword letter is already 0-25 by construction)
+       IF CAESAR-MODE AND offset >= 26
            MOVE FUNCTION MOD(offset, 26) to offset
        END-IF
-       *> This is basically a For loop I had to read the manual to find this....    
-       PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(og)
+       MOVE 0 TO KEY-POS
+       *> This is basically a For loop I had to read the manual to find this....
+       PERFORM VARYING i FROM 1 BY 1 UNTIL i > og-len
         *>    Get rid of extra spaces
            IF og(i:1) IS NOT EQUAL TO SPACE
-            *>  For each char in OG(original) Add the offset
+            *>  For each char in OG(original) Add the offset - a single
+            *>  repeating offset for Caesar, or the next keyword letter's
+            *>  offset for Vigenere
                MOVE og (i:1) to c
-               IF (FUNCTION ORD(c) + offset) <= FUNCTION ORD("Z")
-                   MOVE FUNCTION CHAR(FUNCTION ORD(c) + offset) to str (i:1)
+               IF VIGENERE-MODE
+                   MOVE FUNCTION ORD(KEYWORD(FUNCTION MOD(KEY-POS, KEYWORD-LEN) + 1:1)) to EFFECTIVE-OFFSET
+                   SUBTRACT FUNCTION ORD("A") FROM EFFECTIVE-OFFSET
+                   ADD 1 TO KEY-POS
+               ELSE
+                   MOVE offset TO EFFECTIVE-OFFSET
+               END-IF
+               IF (FUNCTION ORD(c) + EFFECTIVE-OFFSET) <= FUNCTION ORD("Z")
+                   MOVE FUNCTION CHAR(FUNCTION ORD(c) + EFFECTIVE-OFFSET) to str (i:1)
                ELSE
-                   MOVE FUNCTION CHAR(FUNCTION ORD("A") 
-                   + ((FUNCTION ORD(c) + offset) - 1) - FUNCTION ORD("Z")) to str (i:1)
+                   MOVE FUNCTION CHAR(FUNCTION ORD("A")
+                   + ((FUNCTION ORD(c) + EFFECTIVE-OFFSET) - 1) - FUNCTION ORD("Z")) to str (i:1)
 		       END-IF
 		    END-IF
 		END-PERFORM
-         *> Show the User the diff
-        DISPLAY FUNCTION CONCATENATE("Encrypted " og " -> " str " with Key:" offset).
-     
+         *> Show the User the diff - unless Solve is brute-forcing, in which
+         *> case ScoreCandidate will report only the best of the 26 for us
+        IF NOT SOLVING
+            IF VIGENERE-MODE
+                DISPLAY FUNCTION CONCATENATE("Encrypted " FUNCTION TRIM(og) " -> " FUNCTION TRIM(str) " with Key:" FUNCTION TRIM(KEYWORD))
+                MOVE FUNCTION CONCATENATE("Encrypted " FUNCTION TRIM(og) " -> " FUNCTION TRIM(str) " with Key:" FUNCTION TRIM(KEYWORD)) TO REPORT-RECORD
+            ELSE
+                DISPLAY FUNCTION CONCATENATE("Encrypted " FUNCTION TRIM(og) " -> " FUNCTION TRIM(str) " with Key:" offset)
+                *> And keep a copy of it on the report file for the day's archive
+                MOVE FUNCTION CONCATENATE("Encrypted " FUNCTION TRIM(og) " -> " FUNCTION TRIM(str) " with Key:" offset) TO REPORT-RECORD
+            END-IF
+            WRITE REPORT-RECORD
+        END-IF
+       END-IF.
+
 Decrypt.
        MOVE Function Upper-case(str) to str
-       
-       IF offset >= 26
+       MOVE str TO VAL-TEXT;
+       MOVE str-len TO VAL-LEN;
+       PERFORM ValidateMessage.
+       IF NOT VALID-MESSAGE
+           DISPLAY FUNCTION CONCATENATE("Rejected " FUNCTION TRIM(str) " - bad character:" VAL-BAD-CHAR)
+           MOVE FUNCTION CONCATENATE("Rejected " FUNCTION TRIM(str) " - bad character:" VAL-BAD-CHAR) TO REPORT-RECORD
+           WRITE REPORT-RECORD
+       ELSE
+       IF CAESAR-MODE AND offset >= 26
            MOVE FUNCTION MOD(offset, 26) to offset
        END-IF
-		
-	   PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(str)
+       MOVE 0 TO KEY-POS
+
+	   PERFORM VARYING i FROM 1 BY 1 UNTIL i > str-len
 	      IF str(i:1) IS NOT EQUAL TO SPACE
 		    MOVE str (i:1) to c
-			IF (FUNCTION ORD(c) - offset) >= FUNCTION ORD("A")
-				MOVE FUNCTION CHAR(FUNCTION ORD(c) - offset) to str (i:1)
+			IF VIGENERE-MODE
+			    MOVE FUNCTION ORD(KEYWORD(FUNCTION MOD(KEY-POS, KEYWORD-LEN) + 1:1)) to EFFECTIVE-OFFSET
+			    SUBTRACT FUNCTION ORD("A") FROM EFFECTIVE-OFFSET
+			    ADD 1 TO KEY-POS
 			ELSE
-				MOVE FUNCTION CHAR(FUNCTION ORD("Z") 
-				- ((offset - 1) - (FUNCTION ORD(c) - FUNCTION ORD("A")))) to str (i:1)
+			    MOVE offset TO EFFECTIVE-OFFSET
+			END-IF
+			IF (FUNCTION ORD(c) - EFFECTIVE-OFFSET) >= FUNCTION ORD("A")
+				MOVE FUNCTION CHAR(FUNCTION ORD(c) - EFFECTIVE-OFFSET) to str (i:1)
+			ELSE
+				MOVE FUNCTION CHAR(FUNCTION ORD("Z")
+				- ((EFFECTIVE-OFFSET - 1) - (FUNCTION ORD(c) - FUNCTION ORD("A")))) to str (i:1)
 			END-IF
 	      END-IF
 	   END-PERFORM
-	   DISPLAY FUNCTION CONCATENATE("Decrypted " encrypted " -> " str " with Key:" offset).
+	   IF VIGENERE-MODE
+	       DISPLAY FUNCTION CONCATENATE("Decrypted " FUNCTION TRIM(encrypted) " -> " FUNCTION TRIM(str) " with Key:" FUNCTION TRIM(KEYWORD))
+	       MOVE FUNCTION CONCATENATE("Decrypted " FUNCTION TRIM(encrypted) " -> " FUNCTION TRIM(str) " with Key:" FUNCTION TRIM(KEYWORD)) TO REPORT-RECORD
+	   ELSE
+	       DISPLAY FUNCTION CONCATENATE("Decrypted " FUNCTION TRIM(encrypted) " -> " FUNCTION TRIM(str) " with Key:" offset)
+	       *> And keep a copy of it on the report file for the day's archive
+	       MOVE FUNCTION CONCATENATE("Decrypted " FUNCTION TRIM(encrypted) " -> " FUNCTION TRIM(str) " with Key:" offset) TO REPORT-RECORD
+	   END-IF
+	   WRITE REPORT-RECORD
+       END-IF.
+
+*> Flag any character outside A-Z/space before it reaches the shift math -
+*> a stray digit or punctuation mark would otherwise just get pushed through
+*> FUNCTION ORD() and produce silently-corrupted ciphertext downstream
+ValidateMessage.
+       MOVE "Y" TO VALID-SW.
+       MOVE SPACE TO VAL-BAD-CHAR.
+       *> Stop at the first bad character instead of scanning to the end -
+       *> otherwise VAL-BAD-CHAR ends up holding the last offender found,
+       *> not the first, which is the one worth pointing the operator at.
+       PERFORM VARYING k FROM 1 BY 1 UNTIL k > VAL-LEN OR NOT VALID-MESSAGE
+           IF VAL-TEXT(k:1) NOT = SPACE
+               IF (FUNCTION ORD(VAL-TEXT(k:1)) < FUNCTION ORD("A"))
+                  OR (FUNCTION ORD(VAL-TEXT(k:1)) > FUNCTION ORD("Z"))
+                   MOVE "N" TO VALID-SW
+                   MOVE VAL-TEXT(k:1) TO VAL-BAD-CHAR
+               END-IF
+           END-IF
+       END-PERFORM.
        
 Solve.
        ADD 1 TO Counter;
        ADD 1 TO offset;
        PERFORM Encrypt.
-       STOP RUN.
\ No newline at end of file
+       PERFORM ScoreCandidate.
+       PERFORM WriteCheckpoint.
+
+*> Rewrite the checkpoint with the offset we just finished, so a crack
+*> job that abends here can pick back up instead of starting over.
+WriteCheckpoint.
+       MOVE Counter TO CKP-REC-COUNTER;
+       MOVE offset TO CKP-REC-OFFSET;
+       MOVE RPT-MSG-COUNT TO CKP-REC-MSG-SEQ;
+       MOVE SOLVE-BEST-SCORE TO CKP-REC-BEST-SCORE;
+       MOVE SOLVE-BEST-OFFSET TO CKP-REC-BEST-OFFSET;
+       MOVE SOLVE-BEST-TEXT TO CKP-REC-BEST-TEXT;
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CHECKPOINT-RECORD.
+       CLOSE CHECKPOINT-FILE.
+
+*> Judge a single brute-force candidate on how "English" it looks, and
+*> keep a running record of whichever candidate scores best so far. Raw
+*> vowel count alone isn't a reliable judge on the short messages this
+*> tool actually processes - a wrong shift can easily out-count a correct
+*> one on vowels - so a real dictionary word showing up is weighted far
+*> above vowel count; vowel count only breaks ties between candidates that
+*> matched the same number of words (almost always zero, for a wrong shift
+*> of a short message).
+ScoreCandidate.
+       MOVE 0 TO SOLVE-VOWEL-COUNT;
+       PERFORM VARYING j FROM 1 BY 1 UNTIL j > str-len
+           IF str(j:1) = "A" OR str(j:1) = "E" OR str(j:1) = "I"
+              OR str(j:1) = "O" OR str(j:1) = "U"
+               ADD 1 TO SOLVE-VOWEL-COUNT
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO SOLVE-TOKENS.
+       UNSTRING str(1:str-len) DELIMITED BY SPACE INTO
+           SOLVE-TOKEN(1) SOLVE-TOKEN(2) SOLVE-TOKEN(3) SOLVE-TOKEN(4)
+           SOLVE-TOKEN(5) SOLVE-TOKEN(6) SOLVE-TOKEN(7) SOLVE-TOKEN(8)
+           SOLVE-TOKEN(9) SOLVE-TOKEN(10).
+       MOVE 0 TO SOLVE-MATCHED-WORDS.
+       PERFORM VARYING n FROM 1 BY 1 UNTIL n > 10
+           IF SOLVE-TOKEN(n) IS NOT EQUAL TO SPACES
+               PERFORM VARYING m FROM 1 BY 1 UNTIL m > SOLVE-WORD-COUNT
+                   IF SOLVE-TOKEN(n) IS EQUAL TO SOLVE-WORD(m)
+                       ADD 1 TO SOLVE-MATCHED-WORDS
+                   END-IF
+               END-PERFORM
+           END-IF
+       END-PERFORM.
+
+       COMPUTE SOLVE-SCORE = (SOLVE-MATCHED-WORDS * 100) + SOLVE-VOWEL-COUNT.
+       IF SOLVE-SCORE > SOLVE-BEST-SCORE
+           MOVE SOLVE-SCORE TO SOLVE-BEST-SCORE
+           MOVE offset TO SOLVE-BEST-OFFSET
+           MOVE str TO SOLVE-BEST-TEXT
+       END-IF.
\ No newline at end of file
