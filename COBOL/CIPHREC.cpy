@@ -0,0 +1,34 @@
+*> CIPHREC - batch record layout for CIPHERIN.
+*> One header record, any number of detail records, one trailer record.
+*> Header carries the day's cipher key (replaces the old "*KEY" control
+*> card from before this record was formalized); detail carries one
+*> message per record; trailer carries the control totals a run is
+*> reconciled against on the way out.
+01 CIPHER-BATCH-RECORD.
+    05 CB-RECORD-TYPE PIC X(01).
+        88 CB-HEADER-RECORD  VALUE "H".
+        88 CB-DETAIL-RECORD  VALUE "D".
+        88 CB-TRAILER-RECORD VALUE "T".
+    05 CB-HEADER-AREA.
+        10 CB-RUN-DATE PIC X(08).
+        10 CB-CIPHER-MODE PIC X(01).
+            88 CB-CAESAR-MODE   VALUE "C".
+            88 CB-VIGENERE-MODE VALUE "V".
+        10 CB-DEFAULT-OFFSET PIC 9(02).
+        10 CB-DEFAULT-KEYWORD PIC X(20).
+        10 CB-RUN-MODE PIC X(01).
+            88 CB-MODE-ENCRYPT-ONLY VALUE "E".
+            88 CB-MODE-DECRYPT-ONLY VALUE "D".
+            88 CB-MODE-SOLVE-ONLY   VALUE "S".
+            88 CB-MODE-ALL          VALUE "A".
+        10 FILLER PIC X(77).
+    05 CB-DETAIL-AREA REDEFINES CB-HEADER-AREA.
+        10 CB-MESSAGE-TEXT PIC X(80).
+        *> Checked against the recomputed length of CB-MESSAGE-TEXT in
+        *> ProcessDetail - a mismatch flags a hand-built/corrupt record.
+        10 CB-MESSAGE-LENGTH PIC 9(03).
+        10 FILLER PIC X(26).
+    05 CB-TRAILER-AREA REDEFINES CB-HEADER-AREA.
+        10 CB-EXPECTED-COUNT PIC 9(07).
+        10 CB-CHECKSUM PIC 9(09).
+        10 FILLER PIC X(93).
